@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author: Hamza El Iraqy
+      * Date:  08/08/2026
+      * Purpose: TUITION-OWED AGING SUMMARY REPORT - scans STUFILE-C.TXT
+      *          and buckets students by outstanding balance (none,
+      *          under $500, $500-$2000, over $2000) with subtotals, so
+      *          receivables exposure can be seen shop-wide instead of
+      *          student-by-student.
+      * Tectonics: cobc
+      * Mod-history:
+      *   08/08/2026 HE  Original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITION-AGING-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD ASSIGN TO WS-STUFILE-OUT-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT AGING-REPORT ASSIGN TO WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD.
+       01 STUDENTS.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(6)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           COPY "COURSDTL.DAT".
+
+       FD AGING-REPORT.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STATUS-FIELD PIC X(2).
+           05 EOF-FLAG PIC X(3) VALUE "NO".
+           05 WS-STUFILE-OUT-PATH PIC X(60).
+           05 WS-REPORT-DIR PIC X(40).
+           05 WS-REPORT-FILENAME PIC X(60).
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-TIME PIC 9(8).
+
+       01 AGING-BUCKETS.
+           05 BUCKET-NONE-COUNT PIC 9(6) VALUE ZERO.
+           05 BUCKET-NONE-TOTAL PIC 9(8)V99 VALUE ZERO.
+           05 BUCKET-UNDER-500-COUNT PIC 9(6) VALUE ZERO.
+           05 BUCKET-UNDER-500-TOTAL PIC 9(8)V99 VALUE ZERO.
+           05 BUCKET-500-2000-COUNT PIC 9(6) VALUE ZERO.
+           05 BUCKET-500-2000-TOTAL PIC 9(8)V99 VALUE ZERO.
+           05 BUCKET-OVER-2000-COUNT PIC 9(6) VALUE ZERO.
+           05 BUCKET-OVER-2000-TOTAL PIC 9(8)V99 VALUE ZERO.
+           05 GRAND-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+           05 GRAND-TOTAL-OWED PIC 9(8)V99 VALUE ZERO.
+
+       01 PRINT-LINE.
+           05 PRT-LABEL PIC X(24).
+           05 PRT-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 PRT-TOTAL PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       100-RUN-REPORT.
+           PERFORM 110-GET-FILE-PATHS.
+           OPEN INPUT STUDENT-RECORD.
+           OPEN OUTPUT AGING-REPORT.
+           PERFORM 200-READ-STUDENT.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               PERFORM 210-BUCKET-STUDENT
+               PERFORM 200-READ-STUDENT
+           END-PERFORM.
+           PERFORM 300-PRINT-SUMMARY.
+           CLOSE STUDENT-RECORD AGING-REPORT.
+           DISPLAY "TUITION AGING REPORT COMPLETE, STUDENTS: "
+               GRAND-TOTAL-COUNT UPON CONSOLE.
+           STOP RUN.
+
+       110-GET-FILE-PATHS.
+           ACCEPT WS-STUFILE-OUT-PATH FROM ENVIRONMENT "STUFILE_OUT".
+           IF WS-STUFILE-OUT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE-C.txt"
+                   TO WS-STUFILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-REPORT-DIR FROM ENVIRONMENT "AGING_DIR".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-REPORT-DIR DELIMITED BY SPACE
+                   "TUITIONAGE_" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME.
+
+       200-READ-STUDENT.
+           READ STUDENT-RECORD
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       210-BUCKET-STUDENT.
+           ADD 1 TO GRAND-TOTAL-COUNT.
+           ADD TUITION-OWED TO GRAND-TOTAL-OWED.
+           EVALUATE TRUE
+               WHEN TUITION-OWED = ZERO
+                   ADD 1 TO BUCKET-NONE-COUNT
+                   ADD TUITION-OWED TO BUCKET-NONE-TOTAL
+               WHEN TUITION-OWED < 500
+                   ADD 1 TO BUCKET-UNDER-500-COUNT
+                   ADD TUITION-OWED TO BUCKET-UNDER-500-TOTAL
+               WHEN TUITION-OWED <= 2000
+                   ADD 1 TO BUCKET-500-2000-COUNT
+                   ADD TUITION-OWED TO BUCKET-500-2000-TOTAL
+               WHEN OTHER
+                   ADD 1 TO BUCKET-OVER-2000-COUNT
+                   ADD TUITION-OWED TO BUCKET-OVER-2000-TOTAL
+           END-EVALUATE.
+
+       300-PRINT-SUMMARY.
+           MOVE "TUITION-OWED AGING SUMMARY" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "NO BALANCE" TO PRT-LABEL.
+           MOVE BUCKET-NONE-COUNT TO PRT-COUNT.
+           MOVE BUCKET-NONE-TOTAL TO PRT-TOTAL.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "UNDER $500" TO PRT-LABEL.
+           MOVE BUCKET-UNDER-500-COUNT TO PRT-COUNT.
+           MOVE BUCKET-UNDER-500-TOTAL TO PRT-TOTAL.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "$500 TO $2000" TO PRT-LABEL.
+           MOVE BUCKET-500-2000-COUNT TO PRT-COUNT.
+           MOVE BUCKET-500-2000-TOTAL TO PRT-TOTAL.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "OVER $2000" TO PRT-LABEL.
+           MOVE BUCKET-OVER-2000-COUNT TO PRT-COUNT.
+           MOVE BUCKET-OVER-2000-TOTAL TO PRT-TOTAL.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "TOTAL" TO PRT-LABEL.
+           MOVE GRAND-TOTAL-COUNT TO PRT-COUNT.
+           MOVE GRAND-TOTAL-OWED TO PRT-TOTAL.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM TUITION-AGING-REPORT.
