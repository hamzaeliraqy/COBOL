@@ -9,41 +9,74 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-RECORD ASSIGN TO
-           "C:\Users\hamza\STUFILE-C.txt"
+           SELECT STUDENT-RECORD ASSIGN TO WS-STUFILE-OUT-PATH
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS STUDENT-NUMBER
            FILE STATUS IS STATUS-FIELD.
 
+           SELECT TRANSACTION-FILE ASSIGN TO WS-TUITION-TXN-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYMENT-LOG ASSIGN TO WS-TUITION-LOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS-FIELD.
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-RECORD.
        01 STUDENTS.
            05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED PIC 9(6).
+           05 TUITION-OWED PIC 9(6)V99.
            05 STUDENT-NAME PIC X(40).
            05 PROGRAM-OF-STUDY PIC X(5).
-           05 COURSE-CODE1 PIC X(7).
-           05 COURSE-AVERAGE1 PIC 9(3).
-           05 COURSE-CODE2 PIC X(7).
-           05 COURSE-AVERAGE2 PIC 9(3).
-           05 COURSE-CODE3 PIC X(7).
-           05 COURSE-AVERAGE3 PIC 9(3).
-           05 COURSE-CODE4 PIC X(7).
-           05 COURSE-AVERAGE4 PIC 9(3).
-           05 COURSE-CODE5 PIC X(7).
-           05 COURSE-AVERAGE5 PIC 9(3).
+           COPY "COURSDTL.DAT".
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TXN-STUDENT-NUMBER PIC 9(6).
+           05 TXN-PAYMENT PIC 9(6)V99.
+
+       FD PAYMENT-LOG.
+       01 PAYMENT-LOG-RECORD.
+           05 LOG-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-MESSAGE PIC X(30).
+
+       FD AUDIT-LOG-FILE.
+           COPY "AUDITLOG.DAT".
 
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 STUDENT-INPUT PIC 9(6).
-           05 TUITION-INPUT PIC 9(6).
-           05 STUDENT-OUTPUT PIC 9(6).
-           05 TUITION-OUTPUT PIC 9(6).
+           05 TXN-TYPE-INPUT PIC X(1).
+           05 TXN-AMOUNT-INPUT PIC 9(6)V99.
            05 EOF-FLAG PIC X(3) VALUE "NO".
            05 STATUS-FIELD PIC X(2).
            05 NEW-FLAG PIC X(3) VALUE "NO".
+           05 FOUND-FLAG PIC X(1) VALUE "N".
+           05 MENU-CHOICE PIC 9(1) VALUE 9.
+           05 NAME-OUTPUT PIC X(40).
+           05 PROGRAM-OUTPUT PIC X(5).
+           05 COURSE-NUM PIC 9(2).
+           05 COURSE-CODE-OUTPUT PIC X(7).
+           05 COURSE-AVG-OUTPUT PIC 9(3).
+           05 DELETE-CONFIRM PIC X(1).
+           05 MODE-CHOICE PIC X(1).
+           05 TXN-EOF PIC X(3) VALUE "NO".
+           05 BATCH-POSTED-COUNT PIC 9(6) VALUE ZERO.
+           05 BATCH-UNMATCHED-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-STUFILE-OUT-PATH PIC X(60).
+           05 WS-TUITION-TXN-PATH PIC X(60).
+           05 WS-TUITION-LOG-PATH PIC X(60).
+           05 WS-AUDIT-LOG-PATH PIC X(60).
+           05 AUDIT-STATUS-FIELD PIC X(2).
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-TIME PIC 9(8).
+           05 UPDATE-COUNT PIC 9(6) VALUE ZERO.
 
        SCREEN SECTION.
        01 INPUT-SCREEN.
@@ -51,26 +84,91 @@
            05 IN-STUDENT LINE 5 COL 25
                PIC 9(6) TO STUDENT-INPUT.
 
-       01 OUTPUT-SCREEN.
-           05 VALUE "TUITION-OWED" LINE 7 COL 5.
-           05 OUT-STUDENT LINE 7 COL 25
-               PIC 9(6) TO TUITION-INPUT.
+       01 TRANSACTION-TYPE-SCREEN.
+           05 VALUE "TRANSACTION TYPE (D)EBIT/(C)REDIT" LINE 7 COL 5.
+           05 TXN-TYPE-SCREEN-INPUT LINE 7 COL 40
+               PIC X(1) TO TXN-TYPE-INPUT.
+
+       01 TRANSACTION-AMOUNT-SCREEN.
+           05 VALUE "TRANSACTION AMOUNT" LINE 8 COL 5.
+           05 TXN-AMOUNT-SCREEN-INPUT LINE 8 COL 40
+               PIC 9(6)V99 TO TXN-AMOUNT-INPUT.
+
+       01 MENU-SCREEN.
+           05 VALUE "1. POST TUITION TRANSACTION" LINE 13 COL 5.
+           05 VALUE "2. UPDATE NAME" LINE 14 COL 5.
+           05 VALUE "3. UPDATE PROGRAM OF STUDY" LINE 15 COL 5.
+           05 VALUE "4. UPDATE COURSE AVERAGE" LINE 16 COL 5.
+           05 VALUE "5. DELETE STUDENT" LINE 17 COL 5.
+           05 VALUE "0. DONE" LINE 18 COL 5.
+           05 VALUE "SELECT OPTION" LINE 19 COL 5.
+           05 MENU-INPUT LINE 19 COL 20
+               PIC 9(1) TO MENU-CHOICE.
+
+       01 NAME-SCREEN.
+           05 VALUE "STUDENT NAME" LINE 9 COL 5.
+           05 NAME-INPUT LINE 9 COL 25
+               PIC X(40) TO NAME-OUTPUT.
+
+       01 PROGRAM-SCREEN.
+           05 VALUE "PROGRAM OF STUDY" LINE 9 COL 5.
+           05 PROGRAM-INPUT LINE 9 COL 25
+               PIC X(5) TO PROGRAM-OUTPUT.
+
+       01 COURSE-SCREEN.
+           05 VALUE "COURSE NUMBER (1-10)" LINE 9 COL 5.
+           05 COURSE-NUM-INPUT LINE 9 COL 30
+               PIC 9(2) TO COURSE-NUM.
+           05 VALUE "COURSE CODE" LINE 10 COL 5.
+           05 COURSE-CODE-INPUT LINE 10 COL 30
+               PIC X(7) TO COURSE-CODE-OUTPUT.
+           05 VALUE "COURSE AVERAGE" LINE 11 COL 5.
+           05 COURSE-AVG-INPUT LINE 11 COL 30
+               PIC 9(3) TO COURSE-AVG-OUTPUT.
 
-       01 UPDATE-SCREEN.
-           05 VALUE "STUD NUMBER" LINE 9 COL 5.
-           05 UP-STUDENT LINE 7 COL 25
-               PIC 9(6) TO STUDENT-OUTPUT.
-           05 VALUE "UPDATED TUITION" LINE 11 COL 5.
-           05 UP-TUITION LINE 11 COL 25
-               PIC 9(6) TO TUITION-OUTPUT.
+       01 DELETE-CONFIRM-SCREEN.
+           05 VALUE "DELETE THIS STUDENT? (Y/N)" LINE 9 COL 5.
+           05 DELETE-CONFIRM-INPUT LINE 9 COL 35
+               PIC X(1) TO DELETE-CONFIRM.
 
        PROCEDURE DIVISION.
        100-INTIALIZE-PROCEDURE.
-           PERFORM 101-OPEN-FILE.
-           PERFORM 102-TAKE-USER-INPUT.
-           PERFORM 104-SEARCH UNTIL EOF-FLAG = "YES".
-           PERFORM 105-FIND.
-           PERFORM 106-TERMINATE-PROCEDURE.
+           PERFORM 099-GET-FILE-PATHS.
+           DISPLAY "RUN IN (I)NTERACTIVE OR (B)ATCH MODE ? "
+               UPON CONSOLE.
+           ACCEPT MODE-CHOICE FROM CONSOLE.
+           IF MODE-CHOICE = "B" OR MODE-CHOICE = "b"
+               PERFORM 300-BATCH-POST-PAYMENTS
+           ELSE
+               PERFORM 101-OPEN-FILE
+               PERFORM 102-TAKE-USER-INPUT
+               PERFORM 104-SEARCH
+               PERFORM 105-FIND
+               PERFORM 106-TERMINATE-PROCEDURE
+           END-IF.
+
+       099-GET-FILE-PATHS.
+           ACCEPT WS-STUFILE-OUT-PATH FROM ENVIRONMENT "STUFILE_OUT".
+           IF WS-STUFILE-OUT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE-C.txt"
+                   TO WS-STUFILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-TUITION-TXN-PATH FROM ENVIRONMENT
+               "TUITION_TXN_FILE".
+           IF WS-TUITION-TXN-PATH = SPACES
+               MOVE "C:\Users\hamza\TUITION_TXN.TXT"
+                   TO WS-TUITION-TXN-PATH
+           END-IF.
+           ACCEPT WS-TUITION-LOG-PATH FROM ENVIRONMENT
+               "TUITION_LOG_FILE".
+           IF WS-TUITION-LOG-PATH = SPACES
+               MOVE "C:\Users\hamza\TUITION_LOG.TXT"
+                   TO WS-TUITION-LOG-PATH
+           END-IF.
+           ACCEPT WS-AUDIT-LOG-PATH FROM ENVIRONMENT "AUDIT_LOG_FILE".
+           IF WS-AUDIT-LOG-PATH = SPACES
+               MOVE "C:\Users\hamza\AUDITLOG.TXT" TO WS-AUDIT-LOG-PATH
+           END-IF.
 
        101-OPEN-FILE.
            OPEN I-O STUDENT-RECORD.
@@ -80,12 +178,14 @@
            ACCEPT INPUT-SCREEN.
 
        104-SEARCH.
+           MOVE STUDENT-INPUT TO STUDENT-NUMBER.
            READ STUDENT-RECORD
-               AT END MOVE "YES" TO EOF-FLAG
+               INVALID KEY MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY MOVE "Y" TO FOUND-FLAG
            END-READ.
 
        105-FIND.
-           IF STUDENT-NUMBER = STUDENT-INPUT THEN
+           IF FOUND-FLAG = "Y" THEN
                DISPLAY "FOUND" UPON CONSOLE
                PERFORM 201-UPDATE-RECORD
            ELSE
@@ -93,15 +193,159 @@
            END-IF.
 
        201-UPDATE-RECORD.
-           DISPLAY OUTPUT-SCREEN.
-           ACCEPT OUTPUT-SCREEN.
-           MOVE TUITION-INPUT TO TUITION-OWED.
+           MOVE 9 TO MENU-CHOICE.
+           PERFORM UNTIL MENU-CHOICE = 0
+               DISPLAY MENU-SCREEN
+               ACCEPT MENU-SCREEN
+               EVALUATE MENU-CHOICE
+                   WHEN 1 PERFORM 210-POST-TUITION-TRANSACTION
+                   WHEN 2 PERFORM 211-UPDATE-NAME
+                   WHEN 3 PERFORM 212-UPDATE-PROGRAM
+                   WHEN 4 PERFORM 213-UPDATE-COURSE
+                   WHEN 5 PERFORM 214-DELETE-STUDENT
+                   WHEN 0 CONTINUE
+                   WHEN OTHER DISPLAY "INVALID OPTION" UPON CONSOLE
+               END-EVALUATE
+           END-PERFORM.
+
+       210-POST-TUITION-TRANSACTION.
+           DISPLAY TRANSACTION-TYPE-SCREEN.
+           ACCEPT TRANSACTION-TYPE-SCREEN.
+           DISPLAY TRANSACTION-AMOUNT-SCREEN.
+           ACCEPT TRANSACTION-AMOUNT-SCREEN.
+           EVALUATE TXN-TYPE-INPUT
+               WHEN "D" WHEN "d"
+                   ADD TXN-AMOUNT-INPUT TO TUITION-OWED
+                   REWRITE STUDENTS
+                   ADD 1 TO UPDATE-COUNT
+                   DISPLAY "CHARGE POSTED, NEW BALANCE: " TUITION-OWED
+                       UPON CONSOLE
+               WHEN "C" WHEN "c"
+                   PERFORM 215-APPLY-CREDIT
+                   REWRITE STUDENTS
+                   ADD 1 TO UPDATE-COUNT
+                   DISPLAY "PAYMENT POSTED, NEW BALANCE: " TUITION-OWED
+                       UPON CONSOLE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION TYPE" UPON CONSOLE
+           END-EVALUATE.
+
+       215-APPLY-CREDIT.
+           IF TXN-AMOUNT-INPUT > TUITION-OWED
+               MOVE ZERO TO TUITION-OWED
+           ELSE
+               SUBTRACT TXN-AMOUNT-INPUT FROM TUITION-OWED
+           END-IF.
+
+       211-UPDATE-NAME.
+           DISPLAY NAME-SCREEN.
+           ACCEPT NAME-SCREEN.
+           MOVE NAME-OUTPUT TO STUDENT-NAME.
            REWRITE STUDENTS.
-           DISPLAY "UPDATED" UPON CONSOLE.
+           ADD 1 TO UPDATE-COUNT.
+           DISPLAY "NAME UPDATED" UPON CONSOLE.
+
+       212-UPDATE-PROGRAM.
+           DISPLAY PROGRAM-SCREEN.
+           ACCEPT PROGRAM-SCREEN.
+           MOVE PROGRAM-OUTPUT TO PROGRAM-OF-STUDY.
+           REWRITE STUDENTS.
+           ADD 1 TO UPDATE-COUNT.
+           DISPLAY "PROGRAM OF STUDY UPDATED" UPON CONSOLE.
+
+       213-UPDATE-COURSE.
+           DISPLAY COURSE-SCREEN.
+           ACCEPT COURSE-SCREEN.
+           IF COURSE-NUM >= 1 AND COURSE-NUM <= COURSE-COUNT
+               MOVE COURSE-CODE-OUTPUT TO COURSE-CODE (COURSE-NUM)
+               MOVE COURSE-AVG-OUTPUT TO COURSE-AVERAGE (COURSE-NUM)
+               REWRITE STUDENTS
+               ADD 1 TO UPDATE-COUNT
+               DISPLAY "COURSE UPDATED" UPON CONSOLE
+           ELSE
+               DISPLAY "INVALID COURSE NUMBER" UPON CONSOLE
+           END-IF.
+
+       214-DELETE-STUDENT.
+           DISPLAY DELETE-CONFIRM-SCREEN.
+           ACCEPT DELETE-CONFIRM-SCREEN.
+           IF DELETE-CONFIRM = "Y" OR DELETE-CONFIRM = "y"
+               DELETE STUDENT-RECORD
+               ADD 1 TO UPDATE-COUNT
+               DISPLAY "STUDENT DELETED" UPON CONSOLE
+               MOVE 0 TO MENU-CHOICE
+           ELSE
+               DISPLAY "DELETE CANCELLED" UPON CONSOLE
+           END-IF.
 
 
        106-TERMINATE-PROCEDURE.
            CLOSE STUDENT-RECORD.
+           MOVE "SP-PROJECT3" TO AUDIT-PROGRAM-NAME.
+           STRING "STUDENT=" DELIMITED BY SIZE
+                   STUDENT-INPUT DELIMITED BY SIZE
+                   " FIELDS-UPDATED=" DELIMITED BY SIZE
+                   UPDATE-COUNT DELIMITED BY SIZE
+               INTO AUDIT-DETAIL.
+           PERFORM 108-WRITE-AUDIT-LOG.
            STOP RUN.
 
+       108-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-STATUS-FIELD = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       300-BATCH-POST-PAYMENTS.
+           OPEN I-O STUDENT-RECORD.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT PAYMENT-LOG.
+           PERFORM 301-READ-TRANSACTION.
+           PERFORM UNTIL TXN-EOF = "YES"
+               PERFORM 302-POST-PAYMENT
+               PERFORM 301-READ-TRANSACTION
+           END-PERFORM.
+           DISPLAY "PAYMENTS POSTED    : " BATCH-POSTED-COUNT
+               UPON CONSOLE.
+           DISPLAY "UNMATCHED STUDENTS : " BATCH-UNMATCHED-COUNT
+               UPON CONSOLE.
+           CLOSE STUDENT-RECORD TRANSACTION-FILE PAYMENT-LOG.
+           MOVE "SP-PROJECT3-BATCH" TO AUDIT-PROGRAM-NAME.
+           STRING "POSTED=" DELIMITED BY SIZE
+                   BATCH-POSTED-COUNT DELIMITED BY SIZE
+                   " UNMATCHED=" DELIMITED BY SIZE
+                   BATCH-UNMATCHED-COUNT DELIMITED BY SIZE
+               INTO AUDIT-DETAIL.
+           PERFORM 108-WRITE-AUDIT-LOG.
+           STOP RUN.
+
+       301-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE "YES" TO TXN-EOF
+           END-READ.
+
+       302-POST-PAYMENT.
+           MOVE TXN-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-RECORD
+               INVALID KEY
+                   MOVE TXN-STUDENT-NUMBER TO LOG-STUDENT-NUMBER
+                   MOVE "STUDENT NOT FOUND" TO LOG-MESSAGE
+                   WRITE PAYMENT-LOG-RECORD
+                   ADD 1 TO BATCH-UNMATCHED-COUNT
+               NOT INVALID KEY
+                   IF TXN-PAYMENT > TUITION-OWED
+                       MOVE ZERO TO TUITION-OWED
+                   ELSE
+                       SUBTRACT TXN-PAYMENT FROM TUITION-OWED
+                   END-IF
+                   REWRITE STUDENTS
+                   ADD 1 TO BATCH-POSTED-COUNT
+           END-READ.
+
        END PROGRAM SP-PROJECT3.
