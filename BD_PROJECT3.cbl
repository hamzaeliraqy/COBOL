@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author: Hamza El Iraqy
+      * Date:  08/08/2026
+      * Purpose: BATCH DRIVER - runs the nightly pipeline end to end:
+      *          FP_PROGRAM (STUFILE.TXT -> STUFILE-C.TXT conversion)
+      *          followed by STUDENT-RECORDER (OUTPUT.txt report), so
+      *          the operator only has to start one job. Stops after
+      *          the conversion step and reports clearly if it fails,
+      *          instead of running the report step against a
+      *          half-converted file.
+      * Tectonics: cobc
+      * Mod-history:
+      *   08/08/2026 HE  Original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 WS-STEP-RETURN-CODE PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       100-DRIVE-BATCH.
+           DISPLAY "BATCH DRIVER STARTING" UPON CONSOLE.
+           PERFORM 200-RUN-CONVERSION.
+           IF WS-STEP-RETURN-CODE = ZERO
+               PERFORM 300-RUN-STUDENT-RECORDER
+           ELSE
+               DISPLAY "CONVERSION STEP FAILED, RETURN-CODE = "
+                   WS-STEP-RETURN-CODE UPON CONSOLE
+               DISPLAY "BATCH RUN ABORTED - STUDENT-RECORDER NOT RUN"
+                   UPON CONSOLE
+           END-IF.
+           PERFORM 900-END-DRIVER.
+
+       200-RUN-CONVERSION.
+           DISPLAY "STEP 1: RUNNING FP_PROGRAM" UPON CONSOLE.
+           CALL "FP_PROGRAM".
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+
+       300-RUN-STUDENT-RECORDER.
+           DISPLAY "STEP 2: RUNNING STUDENT-RECORDER" UPON CONSOLE.
+           CALL "STUDENT-RECORDER".
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+           IF WS-STEP-RETURN-CODE = ZERO
+               DISPLAY "BATCH RUN COMPLETE" UPON CONSOLE
+           ELSE
+               DISPLAY "STUDENT-RECORDER STEP FAILED, RETURN-CODE = "
+                   WS-STEP-RETURN-CODE UPON CONSOLE
+           END-IF.
+
+       900-END-DRIVER.
+           STOP RUN.
+
+       END PROGRAM BATCH-DRIVER.
