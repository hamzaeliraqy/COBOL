@@ -9,71 +9,126 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT I-STUDENT-RECORDS ASSIGN TO
-           "C:\Users\hamza\STUFILE.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT I-STUDENT-RECORDS ASSIGN TO WS-STUFILE-IN-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS I-STATUS-FIELD.
 
-           SELECT O-STUDENT-RECORDS ASSIGN TO
-           "C:\Users\hamza\STUFILE-C.TXT"
+           SELECT O-STUDENT-RECORDS ASSIGN TO WS-STUFILE-OUT-PATH
            ORGANIZATION IS INDEXED
            RECORD KEY IS STUDENT-NUMBER
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS STATUS-FIELD.
 
+           SELECT REJECT-RECORDS ASSIGN TO WS-STUREJECT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-STUCHKPT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS-FIELD.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS-FIELD.
+
        DATA DIVISION.
        FILE SECTION.
        FD I-STUDENT-RECORDS.
        01 STUDENTS-IN.
            05 I-STUDENT-NUMBER PIC 9(6).
-           05 I-TUITION-OWED PIC 9(6).
+           05 I-TUITION-OWED PIC 9(6)V99.
            05 I-STUDENT-NAME PIC X(40).
            05 I-PROGRAM-OF-STUDY PIC X(5).
-           05 I-COURSE-CODE1 PIC X(7).
-           05 I-COURSE-AVERAGE1 PIC 9(3).
-           05 I-COURSE-CODE2 PIC X(7).
-           05 I-COURSE-AVERAGE2 PIC 9(3).
-           05 I-COURSE-CODE3 PIC X(7).
-           05 I-COURSE-AVERAGE3 PIC 9(3).
-           05 I-COURSE-CODE4 PIC X(7).
-           05 I-COURSE-AVERAGE4 PIC 9(3).
-           05 I-COURSE-CODE5 PIC X(7).
-           05 I-COURSE-AVERAGE5 PIC 9(3).
+           COPY "COURSDTL.DAT" REPLACING
+               ==COURSE-COUNT== BY ==I-COURSE-COUNT==
+               ==COURSE-DETAIL== BY ==I-COURSE-DETAIL==
+               ==COURSE-CODE== BY ==I-COURSE-CODE==
+               ==COURSE-AVERAGE== BY ==I-COURSE-AVERAGE==.
 
        FD O-STUDENT-RECORDS.
        01 STUDENTS-OUT.
            05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED PIC 9(6).
+           05 TUITION-OWED PIC 9(6)V99.
            05 STUDENT-NAME PIC X(40).
            05 PROGRAM-OF-STUDY PIC X(5).
-           05 COURSE-CODE1 PIC X(7).
-           05 COURSE-AVERAGE1 PIC 9(3).
-           05 COURSE-CODE2 PIC X(7).
-           05 COURSE-AVERAGE2 PIC 9(3).
-           05 COURSE-CODE3 PIC X(7).
-           05 COURSE-AVERAGE3 PIC 9(3).
-           05 COURSE-CODE4 PIC X(7).
-           05 COURSE-AVERAGE4 PIC 9(3).
-           05 COURSE-CODE5 PIC X(7).
-           05 COURSE-AVERAGE5 PIC 9(3).
+           COPY "COURSDTL.DAT".
+
+       FD REJECT-RECORDS.
+       01 REJECT-RECORD.
+           05 REJ-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 REJ-REASON PIC X(30).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-STUDENT-NUMBER PIC 9(6).
+
+       FD AUDIT-LOG-FILE.
+           COPY "AUDITLOG.DAT".
 
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 EOF-FLAG PIC X(3) VALUE "NO".
            05 STATUS-FIELD PIC X(2).
+           05 I-STATUS-FIELD PIC X(2).
            05 NEW-FLAG PIC X(3) VALUE "NO".
+           05 READ-COUNT PIC 9(6) VALUE ZERO.
+           05 WRITE-COUNT PIC 9(6) VALUE ZERO.
+           05 REJECT-COUNT PIC 9(6) VALUE ZERO.
+           05 CKPT-STATUS-FIELD PIC X(2).
+           05 LAST-CHECKPOINT PIC 9(6) VALUE ZERO.
+           05 RESUME-FLAG PIC X(3) VALUE "NO".
+           05 CKPT-FOUND-FLAG PIC X(3) VALUE "NO".
+           05 WS-STUFILE-IN-PATH PIC X(60).
+           05 WS-STUFILE-OUT-PATH PIC X(60).
+           05 WS-STUREJECT-PATH PIC X(60).
+           05 WS-STUCHKPT-PATH PIC X(60).
+           05 WS-AUDIT-LOG-PATH PIC X(60).
+           05 AUDIT-STATUS-FIELD PIC X(2).
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-TIME PIC 9(8).
+           05 WS-FATAL-ERROR PIC X(3) VALUE "NO".
 
 
        PROCEDURE DIVISION.
        100-CREATE-STUDENT-FILE.
+           PERFORM 200-GET-FILE-PATHS.
            PERFORM 101-INTIALIZE-CREATE-FILE.
            PERFORM 102-CREATE-STUDENT-RECORDS UNTIL
                    EOF-FLAG = "YES".
            PERFORM 103-TERMINATE-PROGRAM.
 
 
+       200-GET-FILE-PATHS.
+           ACCEPT WS-STUFILE-IN-PATH FROM ENVIRONMENT "STUFILE_IN".
+           IF WS-STUFILE-IN-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE.TXT" TO WS-STUFILE-IN-PATH
+           END-IF.
+           ACCEPT WS-STUFILE-OUT-PATH FROM ENVIRONMENT "STUFILE_OUT".
+           IF WS-STUFILE-OUT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE-C.TXT"
+                   TO WS-STUFILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-STUREJECT-PATH FROM ENVIRONMENT "STUREJECT_FILE".
+           IF WS-STUREJECT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUREJECT.TXT" TO WS-STUREJECT-PATH
+           END-IF.
+           ACCEPT WS-STUCHKPT-PATH FROM ENVIRONMENT "STUCHKPT_FILE".
+           IF WS-STUCHKPT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUCHKPT.TXT" TO WS-STUCHKPT-PATH
+           END-IF.
+           ACCEPT WS-AUDIT-LOG-PATH FROM ENVIRONMENT "AUDIT_LOG_FILE".
+           IF WS-AUDIT-LOG-PATH = SPACES
+               MOVE "C:\Users\hamza\AUDITLOG.TXT" TO WS-AUDIT-LOG-PATH
+           END-IF.
+
        101-INTIALIZE-CREATE-FILE.
            PERFORM 201-OPEN-FILES.
-           PERFORM 202-READ-FILE.
+           IF RESUME-FLAG = "YES"
+               PERFORM 206-SKIP-CONVERTED-RECORDS
+           END-IF.
+           IF EOF-FLAG NOT = "YES"
+               PERFORM 202-READ-FILE
+           END-IF.
 
 
        102-CREATE-STUDENT-RECORDS.
@@ -81,28 +136,132 @@
            PERFORM 202-READ-FILE.
 
        201-OPEN-FILES.
+           PERFORM 207-READ-CHECKPOINT.
            OPEN INPUT I-STUDENT-RECORDS.
-           OPEN OUTPUT O-STUDENT-RECORDS.
+           IF RESUME-FLAG = "YES"
+               OPEN EXTEND O-STUDENT-RECORDS
+               OPEN EXTEND REJECT-RECORDS
+               DISPLAY "RESUMING CONVERSION AFTER STUDENT NUMBER: "
+                   LAST-CHECKPOINT UPON CONSOLE
+           ELSE
+               OPEN OUTPUT O-STUDENT-RECORDS
+               OPEN OUTPUT REJECT-RECORDS
+           END-IF.
+
+       207-READ-CHECKPOINT.
+           MOVE "NO" TO RESUME-FLAG.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS-FIELD = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-STUDENT-NUMBER TO LAST-CHECKPOINT
+                       MOVE "YES" TO RESUME-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       206-SKIP-CONVERTED-RECORDS.
+           MOVE "NO" TO CKPT-FOUND-FLAG.
+           PERFORM UNTIL CKPT-FOUND-FLAG = "YES" OR EOF-FLAG = "YES"
+               READ I-STUDENT-RECORDS
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END
+                       IF I-STUDENT-NUMBER = LAST-CHECKPOINT
+                           MOVE "YES" TO CKPT-FOUND-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       208-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE STUDENT-NUMBER TO CKPT-STUDENT-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
        203-WRITE-FILES.
            WRITE STUDENTS-OUT
-               INVALID KEY MOVE "NO" TO NEW-FLAG
-               NOT INVALID KEY MOVE "YES" TO NEW-FLAG.
+               INVALID KEY
+                   MOVE "NO" TO NEW-FLAG
+                   PERFORM 204-REJECT-RECORD
+               NOT INVALID KEY
+                   MOVE "YES" TO NEW-FLAG
+                   ADD 1 TO WRITE-COUNT
+                   PERFORM 208-WRITE-CHECKPOINT
+           END-WRITE.
+           IF STATUS-FIELD NOT = "00" AND STATUS-FIELD NOT = "02"
+               AND STATUS-FIELD NOT = "22"
+               DISPLAY "O-STUDENT-RECORDS WRITE FAILED, FILE STATUS = "
+                   STATUS-FIELD UPON CONSOLE
+               MOVE "YES" TO WS-FATAL-ERROR
+               PERFORM 103-TERMINATE-PROGRAM
+           END-IF.
            DISPLAY STUDENTS-OUT UPON CONSOLE.
 
+       204-REJECT-RECORD.
+           ADD 1 TO REJECT-COUNT.
+           MOVE STUDENT-NUMBER TO REJ-STUDENT-NUMBER.
+           MOVE "DUPLICATE STUDENT NUMBER" TO REJ-REASON.
+           WRITE REJECT-RECORD.
+           DISPLAY "REJECTED DUPLICATE STUDENT NUMBER: "
+               STUDENT-NUMBER UPON CONSOLE.
 
        202-READ-FILE.
            READ I-STUDENT-RECORDS
                AT END MOVE "YES" TO EOF-FLAG
                NOT AT END
                DISPLAY STUDENTS-IN UPON CONSOLE
+               ADD 1 TO READ-COUNT
                MOVE STUDENTS-IN TO STUDENTS-OUT
-               WRITE STUDENTS-OUT
            END-READ.
+           IF I-STATUS-FIELD NOT = "00" AND I-STATUS-FIELD NOT = "02"
+               AND I-STATUS-FIELD NOT = "10"
+               DISPLAY "I-STUDENT-RECORDS READ FAILED, FILE STATUS = "
+                   I-STATUS-FIELD UPON CONSOLE
+               MOVE "YES" TO WS-FATAL-ERROR
+               PERFORM 103-TERMINATE-PROGRAM
+           END-IF.
 
 
 
        103-TERMINATE-PROGRAM.
-           CLOSE I-STUDENT-RECORDS O-STUDENT-RECORDS.
-           STOP RUN.
+           DISPLAY "RECORDS READ       : " READ-COUNT UPON CONSOLE.
+           DISPLAY "RECORDS WRITTEN    : " WRITE-COUNT UPON CONSOLE.
+           DISPLAY "DUPLICATES REJECTED: " REJECT-COUNT UPON CONSOLE.
+           CLOSE I-STUDENT-RECORDS O-STUDENT-RECORDS REJECT-RECORDS.
+           IF WS-FATAL-ERROR = "NO"
+               PERFORM 210-CLEAR-CHECKPOINT
+           END-IF.
+           PERFORM 209-WRITE-AUDIT-LOG.
+           IF WS-FATAL-ERROR = "YES"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       210-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       209-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-STATUS-FIELD = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "FP_PROGRAM" TO AUDIT-PROGRAM-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           STRING "READ=" DELIMITED BY SIZE
+                   READ-COUNT DELIMITED BY SIZE
+                   " WRITTEN=" DELIMITED BY SIZE
+                   WRITE-COUNT DELIMITED BY SIZE
+                   " REJECTED=" DELIMITED BY SIZE
+                   REJECT-COUNT DELIMITED BY SIZE
+               INTO AUDIT-DETAIL.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM FP_PROGRAM.
