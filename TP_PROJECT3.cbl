@@ -1,183 +1,350 @@
-      ******************************************************************
-      * Author: Hamza El Iraqy
-      * Date:  17/04/2022
-      * Purpose: Write student record based on read of student and program file
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STUDENT-RECORDER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT PROGRAM-RECORDS ASSIGN TO "C:\Users\hamza\PROGRAM.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT STUDENT-RECORD ASSIGN TO
-           "C:\Users\hamza\STUFILE-C.txt"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS STUDENT-NUMBER
-           FILE STATUS IS STATUS-FIELD.
-           SELECT OUTPUT-RECORD ASSIGN TO "C:\Users\hamza\OUTPUT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-RECORD.
-       01 STUDENTS.
-           05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED PIC 9(6).
-           05 STUDENT-NAME PIC X(40).
-           05 PROGRAM-OF-STUDY PIC X(5).
-           05 COURSE-CODE1 PIC X(7).
-           05 COURSE-AVERAGE1 PIC 9(3).
-           05 COURSE-CODE2 PIC X(7).
-           05 COURSE-AVERAGE2 PIC 9(3).
-           05 COURSE-CODE3 PIC X(7).
-           05 COURSE-AVERAGE3 PIC 9(3).
-           05 COURSE-CODE4 PIC X(7).
-           05 COURSE-AVERAGE4 PIC 9(3).
-           05 COURSE-CODE5 PIC X(7).
-           05 COURSE-AVERAGE5 PIC 9(3).
-
-       FD OUTPUT-RECORD.
-       01 OUTPUTS.
-           05 STUDENT-NM PIC X(40).
-           05 STUDENT-AVG PIC 9(3).
-           05 PROGRAM-NM PIC X(20).
-           05 TUITION-OWD PIC 9(4)V99.
-
-           COPY "C:\Users\hamza\Copybook.DAT".
-
-       WORKING-STORAGE SECTION.
-       01 PROGRAM-VALUES.
-           05 FILLER PIC X(6) VALUE 'COMPR'.
-           05 FILLER PIC X(20) VALUE 'COMPUTER PRGRAMMER'.
-           05 FILLER PIC X(6) VALUE 'COMTC'.
-           05 FILLER PIC X(20) VALUE 'COMPUTER TECHNICIAN'.
-           05 FILLER PIC X(6) VALUE 'COMSC'.
-           05 FILLER PIC X(20) VALUE 'COMPUTER SIENCE'.
-           05 FILLER PIC X(6) VALUE 'BUSSX'.
-           05 FILLER PIC X(20) VALUE 'BUSINESS'.
-           05 FILLER PIC X(6) VALUE 'MARKX'.
-           05 FILLER PIC X(20) VALUE 'MARKETING'.
-           05 FILLER PIC X(6) VALUE 'ACCTC'.
-           05 FILLER PIC X(20) VALUE 'ACCOUNTING'.
-
-       01 PRGM REDEFINES PROGRAM-VALUES.
-           05 PROGRAM-TABLE OCCURS 20 TIMES.
-               10 PROGRAM-CD PIC X(6).
-               10 PROGRAM-NME PIC X(20).
-
-       01 CONTROL-FIELDS.
-           05 RECORD-NUMBER PIC 9(2).
-           05 END-OF-FILE PIC X(1).
-           05 END-OF-FILE2 PIC X(1).
-           05 ITER PIC 9(2) VALUE 1.
-           05 STUDENT-TOTAL PIC 9(3).
-           05 STUDENT-AVERAGE PIC 9(3).
-           05 COMPR PIC X(6) VALUE "COMPR".
-           05 COMTC PIC X(6) VALUE "COMTC".
-           05 COMSC PIC X(6) VALUE "COMSC".
-           05 I PIC 9(2) VALUE 1.
-           05 FOUND-FLAG PIC X(1).
-           05 STATUS-FIELD PIC X(2).
-
-
-
-
-
-       PROCEDURE DIVISION.
-       101-STUDENT-DATA.
-           PERFORM 201-APP-STARTUP.
-
-       103-READ-STUDENT-DATA.
-           PERFORM 203-OPEN-FILES.
-           PERFORM 205-READ-FILES.
-           PERFORM 209-CLOSE-FILES.
-
-       201-APP-STARTUP.
-           DISPLAY "STUDENT RECORDER NOW OPERATIONAL" UPON CONSOLE.
-
-       203-OPEN-FILES.
-           PERFORM 301-OPEN-STUDENT.
-           PERFORM 303-OPEN-PROGRAM.
-           PERFORM 305-OPEN-OUTPUTS.
-
-       301-OPEN-STUDENT.
-           OPEN INPUT STUDENT-RECORD.
-
-       303-OPEN-PROGRAM.
-           OPEN INPUT PROGRAM-RECORDS.
-
-       305-OPEN-OUTPUTS.
-           OPEN OUTPUT OUTPUT-RECORD.
-
-       205-READ-FILES.
-           PERFORM 307-READ-PROGRAM.
-           PERFORM 309-READ-STUDENT.
-
-       307-READ-PROGRAM.
-           PERFORM UNTIL END-OF-FILE2 = 'Y' OR ITER = 7
-           READ PROGRAM-RECORDS
-           AT END MOVE 'Y' TO END-OF-FILE2
-           END-READ
-           END-PERFORM.
-
-       309-READ-STUDENT.
-           PERFORM UNTIL END-OF-FILE = 'Y'
-           READ STUDENT-RECORD
-           AT END MOVE 'Y' TO END-OF-FILE
-           NOT AT END
-               PERFORM 311-ADD-STUDENT
-           END-READ
-           END-PERFORM.
-
-       311-ADD-STUDENT.
-           MOVE STUDENT-NAME TO STUDENT-NM.
-           MOVE TUITION-OWED TO TUITION-OWD.
-
-           MOVE 1 TO I.
-           MOVE 'N' TO FOUND-FLAG.
-
-           PERFORM SEARCH-TABLE
-               VARYING I FROM 1 BY 1
-               UNTIL FOUND-FLAG = 'Y'
-               OR I > 7.
-
-           MOVE STUDENT-AVERAGE TO STUDENT-AVG.
-           WRITE OUTPUTS.
-           PERFORM DISPLAY-RECORDS.
-
-       SEARCH-TABLE.
-           MOVE 'N' TO FOUND-FLAG.
-           IF PROGRAM-OF-STUDY = PROGRAM-CD(I)
-                   MOVE 'Y' TO FOUND-FLAG
-                   MOVE PROGRAM-NME(I) TO PROGRAM-NM.
-
-       DISPLAY-RECORDS.
-           DISPLAY "NAME : " STUDENT-NM UPON CONSOLE.
-           CALL 'TP_PROJECT3_CALL'
-           USING BY CONTENT COURSE-AVERAGE1
-           COURSE-AVERAGE2 COURSE-AVERAGE3 COURSE-AVERAGE4
-           COURSE-AVERAGE5.
-           DISPLAY "PROGRAM : " PROGRAM-NM UPON CONSOLE.
-           DISPLAY "TUITION OWED : " TUITION-OWD UPON CONSOLE.
-
-       209-CLOSE-FILES.
-           PERFORM 313-CLOSE-STUDENT.
-           PERFORM 315-CLOSE-PROGRAM.
-           PERFORM 317-CLOSE-OUTPUTS.
-
-       313-CLOSE-STUDENT.
-           CLOSE STUDENT-RECORD.
-
-       315-CLOSE-PROGRAM.
-           CLOSE PROGRAM-RECORDS.
-
-       317-CLOSE-OUTPUTS.
-           CLOSE OUTPUT-RECORD.
-
-           STOP RUN.
-
-       END PROGRAM STUDENT-RECORDER.
+      ******************************************************************
+      * Author: Hamza El Iraqy
+      * Date:  17/04/2022
+      * Purpose: Write student record based on read of student and program file
+      * Tectonics: cobc
+      * Mod-history:
+      *   17/04/2022 HE  Original hardcoded program-name table.
+      *   HE  Populate PROGRAM-TABLE from PROGRAM-RECORDS instead of the
+      *       PROGRAM-VALUES FILLERs, so new programs of study are a
+      *       data change, not a recompile. Flag any student whose
+      *       PROGRAM-OF-STUDY doesn't match a table entry.
+      *   HE  Stamp OUTPUT.txt with the run date/time so each run keeps
+      *       its own history file instead of overwriting the last one.
+      *   HE  Carry the five course code/average pairs and the letter
+      *       grade through to OUTPUTS (see Copybook.DAT).
+      *   HE  Reject course averages outside 0-100 before they are
+      *       folded into the student's average.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-RECORDER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PROGRAM-RECORDS ASSIGN TO WS-PROGRAM-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-RECORD ASSIGN TO WS-STUFILE-OUT-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+           SELECT OUTPUT-RECORD ASSIGN TO WS-OUTPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-EXCEPTIONS ASSIGN TO WS-PROGEXCP-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROGRAM-RECORDS.
+       01 PROGRAM-IN-RECORD.
+           05 PI-PROGRAM-CD PIC X(6).
+           05 PI-PROGRAM-NME PIC X(20).
+
+       FD STUDENT-RECORD.
+       01 STUDENTS.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(6)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           COPY "COURSDTL.DAT".
+
+       FD OUTPUT-RECORD.
+       01 OUTPUTS.
+           05 STUDENT-NM PIC X(40).
+           05 STUDENT-AVG PIC 9(3).
+           05 PROGRAM-NM PIC X(20).
+           05 TUITION-OWD PIC 9(6)V99.
+
+           COPY "Copybook.DAT".
+
+       FD PROGRAM-EXCEPTIONS.
+       01 EXCEPTION-RECORD.
+           05 EXCP-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXCP-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXCP-PROGRAM-CODE PIC X(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXCP-REASON PIC X(30) VALUE
+               "PROGRAM CODE NOT FOUND".
+
+       FD AUDIT-LOG-FILE.
+           COPY "AUDITLOG.DAT".
+
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-VALUES.
+           05 FILLER PIC X(6) VALUE 'COMPR'.
+           05 FILLER PIC X(20) VALUE 'COMPUTER PRGRAMMER'.
+           05 FILLER PIC X(6) VALUE 'COMTC'.
+           05 FILLER PIC X(20) VALUE 'COMPUTER TECHNICIAN'.
+           05 FILLER PIC X(6) VALUE 'COMSC'.
+           05 FILLER PIC X(20) VALUE 'COMPUTER SIENCE'.
+           05 FILLER PIC X(6) VALUE 'BUSSX'.
+           05 FILLER PIC X(20) VALUE 'BUSINESS'.
+           05 FILLER PIC X(6) VALUE 'MARKX'.
+           05 FILLER PIC X(20) VALUE 'MARKETING'.
+           05 FILLER PIC X(6) VALUE 'ACCTC'.
+           05 FILLER PIC X(20) VALUE 'ACCOUNTING'.
+
+       01 PRGM REDEFINES PROGRAM-VALUES.
+           05 PROGRAM-TABLE OCCURS 20 TIMES.
+               10 PROGRAM-CD PIC X(6).
+               10 PROGRAM-NME PIC X(20).
+
+       01 CONTROL-FIELDS.
+           05 RECORD-NUMBER PIC 9(2).
+           05 END-OF-FILE PIC X(1).
+           05 END-OF-FILE2 PIC X(1).
+           05 ITER PIC 9(2) VALUE 1.
+           05 PROGRAM-COUNT PIC 9(2) VALUE ZERO.
+           05 STUDENT-TOTAL PIC 9(3).
+           05 STUDENT-AVERAGE PIC 9(3).
+           05 STUDENT-GRADE PIC X(1).
+           05 COMPR PIC X(6) VALUE "COMPR".
+           05 COMTC PIC X(6) VALUE "COMTC".
+           05 COMSC PIC X(6) VALUE "COMSC".
+           05 I PIC 9(2) VALUE 1.
+           05 FOUND-FLAG PIC X(1).
+           05 STATUS-FIELD PIC X(2).
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-TIME PIC 9(8).
+           05 WS-OUTPUT-DIR PIC X(40).
+           05 WS-OUTPUT-FILENAME PIC X(60).
+           05 WS-PROGRAM-FILE-PATH PIC X(60).
+           05 WS-STUFILE-OUT-PATH PIC X(60).
+           05 WS-PROGEXCP-PATH PIC X(60).
+           05 WS-AUDIT-LOG-PATH PIC X(60).
+           05 AUDIT-STATUS-FIELD PIC X(2).
+           05 STUDENT-COUNT PIC 9(6) VALUE ZERO.
+           05 EXCEPTION-COUNT PIC 9(6) VALUE ZERO.
+           05 COURSE-IDX PIC 9(2).
+           05 WS-FATAL-ERROR PIC X(3) VALUE "NO".
+
+
+
+
+       PROCEDURE DIVISION.
+       101-STUDENT-DATA.
+           PERFORM 200-GET-FILE-PATHS.
+           PERFORM 201-APP-STARTUP.
+           PERFORM 103-READ-STUDENT-DATA.
+           GOBACK.
+
+       200-GET-FILE-PATHS.
+           ACCEPT WS-PROGRAM-FILE-PATH FROM ENVIRONMENT
+               "PROGRAM_FILE".
+           IF WS-PROGRAM-FILE-PATH = SPACES
+               MOVE "C:\Users\hamza\PROGRAM.txt"
+                   TO WS-PROGRAM-FILE-PATH
+           END-IF.
+           ACCEPT WS-STUFILE-OUT-PATH FROM ENVIRONMENT "STUFILE_OUT".
+           IF WS-STUFILE-OUT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE-C.txt"
+                   TO WS-STUFILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-PROGEXCP-PATH FROM ENVIRONMENT "PROGEXCP_FILE".
+           IF WS-PROGEXCP-PATH = SPACES
+               MOVE "C:\Users\hamza\PROGEXCP.TXT" TO WS-PROGEXCP-PATH
+           END-IF.
+           ACCEPT WS-OUTPUT-DIR FROM ENVIRONMENT "OUTPUT_DIR".
+           ACCEPT WS-AUDIT-LOG-PATH FROM ENVIRONMENT "AUDIT_LOG_FILE".
+           IF WS-AUDIT-LOG-PATH = SPACES
+               MOVE "C:\Users\hamza\AUDITLOG.TXT" TO WS-AUDIT-LOG-PATH
+           END-IF.
+
+       103-READ-STUDENT-DATA.
+           PERFORM 203-OPEN-FILES.
+           PERFORM 205-READ-FILES.
+           PERFORM 209-CLOSE-FILES.
+
+       201-APP-STARTUP.
+           DISPLAY "STUDENT RECORDER NOW OPERATIONAL" UPON CONSOLE.
+
+       203-OPEN-FILES.
+           PERFORM 301-OPEN-STUDENT.
+           PERFORM 303-OPEN-PROGRAM.
+           PERFORM 305-OPEN-OUTPUTS.
+           PERFORM 319-OPEN-EXCEPTIONS.
+
+       301-OPEN-STUDENT.
+           OPEN INPUT STUDENT-RECORD.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "STUDENT-RECORD OPEN FAILED, FILE STATUS = "
+                   STATUS-FIELD UPON CONSOLE
+               MOVE "YES" TO WS-FATAL-ERROR
+           END-IF.
+
+       303-OPEN-PROGRAM.
+           OPEN INPUT PROGRAM-RECORDS.
+
+       305-OPEN-OUTPUTS.
+           PERFORM 306-BUILD-OUTPUT-FILENAME.
+           OPEN OUTPUT OUTPUT-RECORD.
+
+       306-BUILD-OUTPUT-FILENAME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+                   "OUTPUT_" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME.
+
+       319-OPEN-EXCEPTIONS.
+           OPEN OUTPUT PROGRAM-EXCEPTIONS.
+
+       205-READ-FILES.
+           PERFORM 307-READ-PROGRAM.
+           PERFORM 309-READ-STUDENT.
+
+       307-READ-PROGRAM.
+           PERFORM UNTIL END-OF-FILE2 = 'Y' OR ITER > 20
+               READ PROGRAM-RECORDS
+                   AT END MOVE 'Y' TO END-OF-FILE2
+                   NOT AT END
+                       MOVE PI-PROGRAM-CD TO PROGRAM-CD(ITER)
+                       MOVE PI-PROGRAM-NME TO PROGRAM-NME(ITER)
+                       ADD 1 TO PROGRAM-COUNT
+                       ADD 1 TO ITER
+               END-READ
+           END-PERFORM.
+
+       309-READ-STUDENT.
+           PERFORM UNTIL END-OF-FILE = 'Y' OR WS-FATAL-ERROR = "YES"
+           READ STUDENT-RECORD
+           AT END MOVE 'Y' TO END-OF-FILE
+           NOT AT END
+               PERFORM 311-ADD-STUDENT
+           END-READ
+           IF STATUS-FIELD NOT = "00" AND STATUS-FIELD NOT = "10"
+               DISPLAY "STUDENT-RECORD READ FAILED, FILE STATUS = "
+                   STATUS-FIELD UPON CONSOLE
+               MOVE "YES" TO WS-FATAL-ERROR
+           END-IF
+           END-PERFORM.
+
+       311-ADD-STUDENT.
+           PERFORM 312-VALIDATE-COURSES.
+           MOVE STUDENT-NAME TO STUDENT-NM.
+           MOVE TUITION-OWED TO TUITION-OWD.
+           MOVE COURSE-COUNT TO OUT-COURSE-COUNT.
+           PERFORM 310-COPY-COURSE-DETAIL
+               VARYING COURSE-IDX FROM 1 BY 1
+               UNTIL COURSE-IDX > COURSE-COUNT.
+
+           MOVE SPACES TO PROGRAM-NM.
+           MOVE 1 TO I.
+           MOVE 'N' TO FOUND-FLAG.
+
+           PERFORM SEARCH-TABLE
+               VARYING I FROM 1 BY 1
+               UNTIL FOUND-FLAG = 'Y'
+               OR I > PROGRAM-COUNT.
+
+           IF FOUND-FLAG NOT = 'Y'
+               PERFORM 314-PROGRAM-NOT-FOUND
+           END-IF.
+
+           PERFORM DISPLAY-RECORDS.
+
+           MOVE STUDENT-AVERAGE TO STUDENT-AVG.
+           MOVE STUDENT-GRADE TO OUT-STUDENT-GRADE.
+           WRITE OUTPUTS.
+           ADD 1 TO STUDENT-COUNT.
+
+       312-VALIDATE-COURSES.
+           PERFORM 316-VALIDATE-ONE-COURSE
+               VARYING COURSE-IDX FROM 1 BY 1
+               UNTIL COURSE-IDX > COURSE-COUNT.
+
+       316-VALIDATE-ONE-COURSE.
+           IF COURSE-AVERAGE (COURSE-IDX) > 100
+               PERFORM 308-INVALID-COURSE-AVERAGE
+               MOVE ZERO TO COURSE-AVERAGE (COURSE-IDX)
+           END-IF.
+
+       308-INVALID-COURSE-AVERAGE.
+           DISPLAY "COURSE AVERAGE OUT OF RANGE (0-100) FOR STUDENT "
+               STUDENT-NUMBER " - EXCLUDED FROM AVERAGE" UPON CONSOLE.
+
+       310-COPY-COURSE-DETAIL.
+           MOVE COURSE-CODE (COURSE-IDX)
+               TO OUT-COURSE-CODE (COURSE-IDX).
+           MOVE COURSE-AVERAGE (COURSE-IDX)
+               TO OUT-COURSE-AVERAGE (COURSE-IDX).
+
+       SEARCH-TABLE.
+           MOVE 'N' TO FOUND-FLAG.
+           IF PROGRAM-OF-STUDY = PROGRAM-CD(I)
+                   MOVE 'Y' TO FOUND-FLAG
+                   MOVE PROGRAM-NME(I) TO PROGRAM-NM.
+
+       314-PROGRAM-NOT-FOUND.
+           DISPLAY "PROGRAM CODE NOT FOUND FOR STUDENT " STUDENT-NUMBER
+               " (" STUDENT-NAME ") CODE: " PROGRAM-OF-STUDY
+               UPON CONSOLE.
+           MOVE STUDENT-NUMBER TO EXCP-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO EXCP-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO EXCP-PROGRAM-CODE.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       DISPLAY-RECORDS.
+           DISPLAY "NAME : " STUDENT-NM UPON CONSOLE.
+           CALL 'TP_PROJECT3_CALL'
+           USING BY CONTENT COURSE-COUNT
+           BY REFERENCE COURSE-DETAIL (1)
+           STUDENT-AVERAGE STUDENT-GRADE.
+           DISPLAY "GRADE : " STUDENT-GRADE UPON CONSOLE.
+           DISPLAY "PROGRAM : " PROGRAM-NM UPON CONSOLE.
+           DISPLAY "TUITION OWED : " TUITION-OWD UPON CONSOLE.
+
+       209-CLOSE-FILES.
+           PERFORM 313-CLOSE-STUDENT.
+           PERFORM 315-CLOSE-PROGRAM.
+           PERFORM 317-CLOSE-OUTPUTS.
+           PERFORM 321-CLOSE-EXCEPTIONS.
+           PERFORM 323-WRITE-AUDIT-LOG.
+
+       313-CLOSE-STUDENT.
+           CLOSE STUDENT-RECORD.
+
+       315-CLOSE-PROGRAM.
+           CLOSE PROGRAM-RECORDS.
+
+       317-CLOSE-OUTPUTS.
+           CLOSE OUTPUT-RECORD.
+
+       321-CLOSE-EXCEPTIONS.
+           CLOSE PROGRAM-EXCEPTIONS.
+
+       323-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-STATUS-FIELD = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "STUDENT-RECORDER" TO AUDIT-PROGRAM-NAME.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           STRING "STUDENTS=" DELIMITED BY SIZE
+                   STUDENT-COUNT DELIMITED BY SIZE
+                   " PROGRAM-EXCEPTIONS=" DELIMITED BY SIZE
+                   EXCEPTION-COUNT DELIMITED BY SIZE
+               INTO AUDIT-DETAIL.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           IF WS-FATAL-ERROR = "YES"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       END PROGRAM STUDENT-RECORDER.
