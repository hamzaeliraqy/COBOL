@@ -10,8 +10,9 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-REC ASSIGN TO "C:\Users\hamza\TEST_DATA.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-REC ASSIGN TO WS-STUDENT-REC-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STAT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,19 +20,38 @@
        01  FIELDS.
            05 UINPUT   PIC X(5).
        01  STUDENT-RECORD.
-           05 STUDENT-NUMBER PIC 9(7).
-           05 TUITION PIC 9(5).
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION PIC 9(6)V99.
            05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           COPY "COURSDTL.DAT".
 
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 RECORD-NUMBER PIC 9(1).
+           05 FILE-STAT PIC X(2).
+           05 VALID-FLAG PIC X(3).
+           05 DUPLICATE-FLAG PIC X(3).
+           05 DUP-EOF PIC X(3).
+           05 WS-ENTERED-NUMBER PIC 9(6).
+           05 WS-STUDENT-REC-PATH PIC X(60).
+           05 COURSE-IDX PIC 9(2).
+       01 SAVED-STUDENT-RECORD PIC X(161).
 
        PROCEDURE DIVISION.
        101-STUDENT-DATA.
+           PERFORM 200-GET-FILE-PATH.
            PERFORM 201-APP-STARTUP.
            PERFORM 301-END-APP.
 
+       200-GET-FILE-PATH.
+           ACCEPT WS-STUDENT-REC-PATH FROM ENVIRONMENT
+               "STUDENT_REC_FILE".
+           IF WS-STUDENT-REC-PATH = SPACES
+               MOVE "C:\Users\hamza\TEST_DATA.txt"
+                   TO WS-STUDENT-REC-PATH
+           END-IF.
+
        102-ADD-STUDENT-DATA.
            PERFORM 205-OPEN-FILE.
            PERFORM 207-WRITE-STUDENT-DATA.
@@ -54,13 +74,84 @@
            ACCEPT TUITION FROM CONSOLE.
            DISPLAY "Enter Student Name " UPON CONSOLE.
            ACCEPT STUDENT-NAME FROM CONSOLE.
-           PERFORM 102-ADD-STUDENT-DATA.
+           DISPLAY "Enter Program of Study code : " UPON CONSOLE.
+           ACCEPT PROGRAM-OF-STUDY FROM CONSOLE.
+           DISPLAY "How many courses (1-10) : " UPON CONSOLE.
+           ACCEPT COURSE-COUNT FROM CONSOLE.
+           IF COURSE-COUNT = ZERO OR COURSE-COUNT > 10
+               MOVE 5 TO COURSE-COUNT
+           END-IF.
+           PERFORM 210-TAKE-COURSE-DATA
+               VARYING COURSE-IDX FROM 1 BY 1
+               UNTIL COURSE-IDX > COURSE-COUNT.
+           PERFORM 204-VALIDATE-RECORD.
+
+       210-TAKE-COURSE-DATA.
+           DISPLAY "Enter Course " COURSE-IDX " code : " UPON CONSOLE.
+           ACCEPT COURSE-CODE (COURSE-IDX) FROM CONSOLE.
+           DISPLAY "Enter Course " COURSE-IDX " average : "
+               UPON CONSOLE.
+           ACCEPT COURSE-AVERAGE (COURSE-IDX) FROM CONSOLE.
+
+       204-VALIDATE-RECORD.
+           MOVE "YES" TO VALID-FLAG.
+           IF STUDENT-NUMBER = ZERO
+               DISPLAY "Student number cannot be zero." UPON CONSOLE
+               MOVE "NO" TO VALID-FLAG
+           END-IF.
+           IF STUDENT-NAME = SPACES
+               DISPLAY "Student name cannot be blank." UPON CONSOLE
+               MOVE "NO" TO VALID-FLAG
+           END-IF.
+           IF VALID-FLAG = "YES"
+               PERFORM 206-CHECK-DUPLICATE
+               IF DUPLICATE-FLAG = "YES"
+                   DISPLAY "Student number already on file - not added."
+                       UPON CONSOLE
+                   MOVE "NO" TO VALID-FLAG
+               END-IF
+           END-IF.
+           IF VALID-FLAG = "YES"
+               PERFORM 102-ADD-STUDENT-DATA
+           ELSE
+               DISPLAY "Record rejected." UPON CONSOLE
+               PERFORM 201-APP-STARTUP
+           END-IF.
+
+       206-CHECK-DUPLICATE.
+           MOVE "NO" TO DUPLICATE-FLAG.
+           MOVE "NO" TO DUP-EOF.
+           MOVE STUDENT-NUMBER TO WS-ENTERED-NUMBER.
+           MOVE STUDENT-RECORD TO SAVED-STUDENT-RECORD.
+           IF RECORD-NUMBER = 1
+               CLOSE STUDENT-REC
+           END-IF.
+           OPEN INPUT STUDENT-REC.
+           IF FILE-STAT = "00"
+               PERFORM UNTIL DUP-EOF = "YES"
+                   READ STUDENT-REC
+                       AT END MOVE "YES" TO DUP-EOF
+                       NOT AT END
+                           IF STUDENT-NUMBER = WS-ENTERED-NUMBER
+                               MOVE "YES" TO DUPLICATE-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-REC
+           END-IF.
+           MOVE SAVED-STUDENT-RECORD TO STUDENT-RECORD.
+           IF RECORD-NUMBER = 1
+               OPEN EXTEND STUDENT-REC
+           END-IF.
 
        205-OPEN-FILE.
            IF RECORD-NUMBER=1
                DISPLAY "Adding second record" UPON CONSOLE
            ELSE
-               OPEN OUTPUT STUDENT-REC
+               OPEN EXTEND STUDENT-REC
+               IF FILE-STAT = "35"
+                   OPEN OUTPUT STUDENT-REC
+               END-IF
                MOVE 1 TO RECORD-NUMBER
            END-IF.
 
