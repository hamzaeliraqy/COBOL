@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: Hamza El Iraqy
+      * Date:  08/08/2026
+      * Purpose: RECONCILIATION REPORT - counts STUFILE.TXT (the raw
+      *          intake file), STUFILE-C.TXT (the converted indexed
+      *          file) and STUREJECT.TXT (duplicates FP_PROGRAM turned
+      *          away) and confirms IN-COUNT equals OUT-COUNT plus
+      *          REJECT-COUNT, flagging any gap for follow-up.
+      * Tectonics: cobc
+      * Mod-history:
+      *   08/08/2026 HE  Original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT I-STUDENT-RECORDS ASSIGN TO WS-STUFILE-IN-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS I-STATUS-FIELD.
+
+           SELECT O-STUDENT-RECORDS ASSIGN TO WS-STUFILE-OUT-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS O-STATUS-FIELD.
+
+           SELECT REJECT-RECORDS ASSIGN TO WS-STUREJECT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJ-STATUS-FIELD.
+
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD I-STUDENT-RECORDS.
+       01 STUDENTS-IN.
+           05 I-STUDENT-NUMBER PIC 9(6).
+           05 I-TUITION-OWED PIC 9(6)V99.
+           05 I-STUDENT-NAME PIC X(40).
+           05 I-PROGRAM-OF-STUDY PIC X(5).
+           COPY "COURSDTL.DAT" REPLACING
+               ==COURSE-COUNT== BY ==I-COURSE-COUNT==
+               ==COURSE-DETAIL== BY ==I-COURSE-DETAIL==
+               ==COURSE-CODE== BY ==I-COURSE-CODE==
+               ==COURSE-AVERAGE== BY ==I-COURSE-AVERAGE==.
+
+       FD O-STUDENT-RECORDS.
+       01 STUDENTS-OUT.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(6)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           COPY "COURSDTL.DAT".
+
+       FD REJECT-RECORDS.
+       01 REJECT-RECORD.
+           05 REJ-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(32).
+
+       FD RECONCILE-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 I-STATUS-FIELD PIC X(2).
+           05 O-STATUS-FIELD PIC X(2).
+           05 REJ-STATUS-FIELD PIC X(2).
+           05 EOF-FLAG PIC X(3) VALUE "NO".
+           05 IN-COUNT PIC 9(6) VALUE ZERO.
+           05 OUT-COUNT PIC 9(6) VALUE ZERO.
+           05 REJECT-COUNT PIC 9(6) VALUE ZERO.
+           05 EXPECTED-OUT-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-VARIANCE PIC S9(6) VALUE ZERO.
+           05 WS-STUFILE-IN-PATH PIC X(60).
+           05 WS-STUFILE-OUT-PATH PIC X(60).
+           05 WS-STUREJECT-PATH PIC X(60).
+           05 WS-REPORT-DIR PIC X(40).
+           05 WS-REPORT-FILENAME PIC X(60).
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-TIME PIC 9(8).
+
+       01 EDITED-COUNTS.
+           05 ED-IN-COUNT PIC ZZZ,ZZ9.
+           05 ED-OUT-COUNT PIC ZZZ,ZZ9.
+           05 ED-REJECT-COUNT PIC ZZZ,ZZ9.
+           05 ED-VARIANCE PIC -ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       100-RUN-RECONCILIATION.
+           PERFORM 110-GET-FILE-PATHS.
+           PERFORM 200-COUNT-INPUT-FILE.
+           PERFORM 210-COUNT-OUTPUT-FILE.
+           PERFORM 220-COUNT-REJECT-FILE.
+           PERFORM 300-COMPUTE-VARIANCE.
+           PERFORM 400-WRITE-REPORT.
+           STOP RUN.
+
+       110-GET-FILE-PATHS.
+           ACCEPT WS-STUFILE-IN-PATH FROM ENVIRONMENT "STUFILE_IN".
+           IF WS-STUFILE-IN-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE.TXT" TO WS-STUFILE-IN-PATH
+           END-IF.
+           ACCEPT WS-STUFILE-OUT-PATH FROM ENVIRONMENT "STUFILE_OUT".
+           IF WS-STUFILE-OUT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE-C.TXT"
+                   TO WS-STUFILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-STUREJECT-PATH FROM ENVIRONMENT "STUREJECT_FILE".
+           IF WS-STUREJECT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUREJECT.TXT" TO WS-STUREJECT-PATH
+           END-IF.
+           ACCEPT WS-REPORT-DIR FROM ENVIRONMENT "RECONCILE_DIR".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-REPORT-DIR DELIMITED BY SPACE
+                   "RECONCILE_" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME.
+
+       200-COUNT-INPUT-FILE.
+           MOVE "NO" TO EOF-FLAG.
+           OPEN INPUT I-STUDENT-RECORDS.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               READ I-STUDENT-RECORDS
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END ADD 1 TO IN-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE I-STUDENT-RECORDS.
+
+       210-COUNT-OUTPUT-FILE.
+           MOVE "NO" TO EOF-FLAG.
+           OPEN INPUT O-STUDENT-RECORDS.
+           IF O-STATUS-FIELD NOT = "00"
+               DISPLAY "O-STUDENT-RECORDS OPEN FAILED, FILE STATUS = "
+                   O-STATUS-FIELD UPON CONSOLE
+               MOVE "YES" TO EOF-FLAG
+           END-IF.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               READ O-STUDENT-RECORDS NEXT RECORD
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END ADD 1 TO OUT-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE O-STUDENT-RECORDS.
+
+       220-COUNT-REJECT-FILE.
+           MOVE "NO" TO EOF-FLAG.
+           OPEN INPUT REJECT-RECORDS.
+           IF REJ-STATUS-FIELD = "35"
+               MOVE ZERO TO REJECT-COUNT
+           ELSE
+               PERFORM UNTIL EOF-FLAG = "YES"
+                   READ REJECT-RECORDS
+                       AT END MOVE "YES" TO EOF-FLAG
+                       NOT AT END ADD 1 TO REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-RECORDS
+           END-IF.
+
+       300-COMPUTE-VARIANCE.
+           ADD OUT-COUNT REJECT-COUNT GIVING EXPECTED-OUT-COUNT.
+           SUBTRACT EXPECTED-OUT-COUNT FROM IN-COUNT
+               GIVING WS-VARIANCE.
+           IF WS-VARIANCE NOT = ZERO
+               DISPLAY "RECONCILIATION MISMATCH: STUFILE.TXT="
+                   IN-COUNT " STUFILE-C.TXT+REJECTS="
+                   EXPECTED-OUT-COUNT UPON CONSOLE
+           ELSE
+               DISPLAY "RECONCILIATION OK: " IN-COUNT
+                   " RECORDS ACCOUNTED FOR" UPON CONSOLE
+           END-IF.
+
+       400-WRITE-REPORT.
+           MOVE IN-COUNT TO ED-IN-COUNT.
+           MOVE OUT-COUNT TO ED-OUT-COUNT.
+           MOVE REJECT-COUNT TO ED-REJECT-COUNT.
+           MOVE WS-VARIANCE TO ED-VARIANCE.
+           OPEN OUTPUT RECONCILE-REPORT-FILE.
+           STRING "STUFILE.TXT RECORDS READ    : " DELIMITED BY SIZE
+                   ED-IN-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "STUFILE-C.TXT RECORDS WRITTEN: " DELIMITED BY SIZE
+                   ED-OUT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "STUREJECT.TXT DUPLICATES     : " DELIMITED BY SIZE
+                   ED-REJECT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "VARIANCE (SHOULD BE ZERO)    : " DELIMITED BY SIZE
+                   ED-VARIANCE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE RECONCILE-REPORT-FILE.
+
+       END PROGRAM RECONCILE-REPORT.
