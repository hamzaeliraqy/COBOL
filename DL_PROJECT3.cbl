@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author: Hamza El Iraqy
+      * Date:  08/08/2026
+      * Purpose: DEAN'S LIST / HONORS ROSTER REPORT - reads STUFILE-C.TXT
+      *          in STUDENT-NUMBER order, computes each student's average
+      *          the same way STUDENT-RECORDER does (via TP_PROJECT3_CALL)
+      *          and prints everyone at or above a threshold average,
+      *          highest average first.
+      * Tectonics: cobc
+      * Mod-history:
+      *   08/08/2026 HE  Original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEAN-LIST-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD ASSIGN TO WS-STUFILE-OUT-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "DLSORT.TMP".
+
+           SELECT HONOR-ROLL-REPORT ASSIGN TO WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD.
+       01 STUDENTS.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(6)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           COPY "COURSDTL.DAT".
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-AVERAGE PIC 9(3).
+           05 SORT-STUDENT-NUMBER PIC 9(6).
+           05 SORT-STUDENT-NAME PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY PIC X(5).
+           05 SORT-GRADE PIC X(1).
+
+       FD HONOR-ROLL-REPORT.
+       01 REPORT-LINE.
+           05 RPT-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RPT-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RPT-PROGRAM-OF-STUDY PIC X(5).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RPT-AVERAGE PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RPT-GRADE PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STATUS-FIELD PIC X(2).
+           05 EOF-FLAG PIC X(3) VALUE "NO".
+           05 SORT-EOF-FLAG PIC X(3) VALUE "NO".
+           05 LOCAL-STUDENT-AVERAGE PIC 9(3).
+           05 LOCAL-STUDENT-GRADE PIC X(1).
+           05 WS-THRESHOLD PIC 9(3) VALUE 80.
+           05 WS-THRESHOLD-INPUT PIC X(3).
+           05 HONOR-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-STUFILE-OUT-PATH PIC X(60).
+           05 WS-REPORT-DIR PIC X(40).
+           05 WS-REPORT-FILENAME PIC X(60).
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-TIME PIC 9(8).
+           05 COURSE-IDX PIC 9(2).
+
+       PROCEDURE DIVISION.
+       100-RUN-REPORT.
+           PERFORM 110-GET-FILE-PATHS.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SORT-AVERAGE
+               INPUT PROCEDURE IS 200-BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS 400-WRITE-REPORT.
+           DISPLAY "DEAN'S LIST REPORT COMPLETE, STUDENTS LISTED: "
+               HONOR-COUNT UPON CONSOLE.
+           STOP RUN.
+
+       110-GET-FILE-PATHS.
+           ACCEPT WS-STUFILE-OUT-PATH FROM ENVIRONMENT "STUFILE_OUT".
+           IF WS-STUFILE-OUT-PATH = SPACES
+               MOVE "C:\Users\hamza\STUFILE-C.txt"
+                   TO WS-STUFILE-OUT-PATH
+           END-IF.
+           ACCEPT WS-THRESHOLD-INPUT FROM ENVIRONMENT
+               "DEAN_LIST_THRESHOLD".
+           IF WS-THRESHOLD-INPUT = SPACES
+               MOVE 80 TO WS-THRESHOLD
+           ELSE
+               MOVE WS-THRESHOLD-INPUT TO WS-THRESHOLD
+           END-IF.
+           ACCEPT WS-REPORT-DIR FROM ENVIRONMENT "DEANLIST_DIR".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-REPORT-DIR DELIMITED BY SPACE
+                   "DEANLIST_" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME.
+
+       200-BUILD-SORT-FILE.
+           OPEN INPUT STUDENT-RECORD.
+           PERFORM 210-READ-STUDENT.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               PERFORM 220-EVALUATE-STUDENT
+               PERFORM 210-READ-STUDENT
+           END-PERFORM.
+           CLOSE STUDENT-RECORD.
+
+       210-READ-STUDENT.
+           READ STUDENT-RECORD
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       220-EVALUATE-STUDENT.
+           PERFORM 225-VALIDATE-ONE-COURSE
+               VARYING COURSE-IDX FROM 1 BY 1
+               UNTIL COURSE-IDX > COURSE-COUNT.
+           CALL 'TP_PROJECT3_CALL'
+               USING BY CONTENT COURSE-COUNT
+               BY REFERENCE COURSE-DETAIL (1)
+               LOCAL-STUDENT-AVERAGE LOCAL-STUDENT-GRADE.
+           IF LOCAL-STUDENT-AVERAGE >= WS-THRESHOLD
+               MOVE LOCAL-STUDENT-AVERAGE TO SORT-AVERAGE
+               MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+               MOVE PROGRAM-OF-STUDY TO SORT-PROGRAM-OF-STUDY
+               MOVE LOCAL-STUDENT-GRADE TO SORT-GRADE
+               RELEASE SORT-RECORD
+           END-IF.
+
+       225-VALIDATE-ONE-COURSE.
+           IF COURSE-AVERAGE (COURSE-IDX) > 100
+               DISPLAY "COURSE AVERAGE OUT OF RANGE FOR STUDENT "
+                   STUDENT-NUMBER " - EXCLUDED" UPON CONSOLE
+               MOVE ZERO TO COURSE-AVERAGE (COURSE-IDX)
+           END-IF.
+
+       400-WRITE-REPORT.
+           OPEN OUTPUT HONOR-ROLL-REPORT.
+           PERFORM 410-RETURN-SORTED.
+           PERFORM UNTIL SORT-EOF-FLAG = "YES"
+               PERFORM 420-WRITE-DETAIL-LINE
+               PERFORM 410-RETURN-SORTED
+           END-PERFORM.
+           CLOSE HONOR-ROLL-REPORT.
+
+       410-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO SORT-EOF-FLAG
+           END-RETURN.
+
+       420-WRITE-DETAIL-LINE.
+           MOVE SORT-STUDENT-NUMBER TO RPT-STUDENT-NUMBER.
+           MOVE SORT-STUDENT-NAME TO RPT-STUDENT-NAME.
+           MOVE SORT-PROGRAM-OF-STUDY TO RPT-PROGRAM-OF-STUDY.
+           MOVE SORT-AVERAGE TO RPT-AVERAGE.
+           MOVE SORT-GRADE TO RPT-GRADE.
+           WRITE REPORT-LINE.
+           ADD 1 TO HONOR-COUNT.
+
+       END PROGRAM DEAN-LIST-REPORT.
