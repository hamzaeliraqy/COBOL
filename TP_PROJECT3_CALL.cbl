@@ -1,25 +1,61 @@
- ******************************************************************
-      * Author: Hamza El Iraqy
-      * Date:  17/04/2022
-      * Purpose: CALCULATE GRADE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TP_PROJECT3_CALL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 CALC-FILEDS.
-           05 STUDENT-TOTAL PIC 9(3).
-           05 STUDENT-AVERAGE PIC 9(3).
-       LINKAGE SECTION.
-       COPY ".\Callbook.DAT".
-       PROCEDURE DIVISION USING COURSE-AVG1 COURSE-AVG2
-       COURSE-AVG3 COURSE-AVG4 COURSE-AVG5.
-       MAIN-PROCEDURE.
-            ADD COURSE-AVG1 COURSE-AVG2 COURSE-AVG3
-            COURSE-AVG4 COURSE-AVG5 GIVING STUDENT-TOTAL ROUNDED.
-            DIVIDE STUDENT-TOTAL BY 5 GIVING STUDENT-AVERAGE.
-            DISPLAY "STUDENT GRADE : " STUDENT-AVERAGE UPON CONSOLE.
-            EXIT PROGRAM.
-       END PROGRAM TP_PROJECT3_CALL.
+ ******************************************************************
+      * Author: Hamza El Iraqy
+      * Date:  17/04/2022
+      * Purpose: CALCULATE GRADE
+      * Tectonics: cobc
+      * Mod-history:
+      *   17/04/2022 HE  Original numeric-average calculation.
+      *   HE  Return the computed average and a letter grade to the
+      *       caller via linkage instead of only displaying it here.
+      *   HE  Average over the caller's course table/count instead of
+      *       five fixed parameters, so a student with more or fewer
+      *       than five courses averages correctly.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP_PROJECT3_CALL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 CALC-FILEDS.
+           05 STUDENT-TOTAL PIC 9(4).
+           05 STUDENT-AVERAGE PIC 9(3).
+           05 CALC-IDX PIC 9(2).
+       LINKAGE SECTION.
+       COPY "Callbook.DAT".
+       PROCEDURE DIVISION USING CALL-COURSE-COUNT CALL-COURSE-DETAIL
+           CALL-STUDENT-AVERAGE CALL-STUDENT-GRADE.
+       MAIN-PROCEDURE.
+            MOVE ZERO TO STUDENT-TOTAL.
+            PERFORM SUM-COURSE-AVERAGE
+                VARYING CALC-IDX FROM 1 BY 1
+                UNTIL CALC-IDX > CALL-COURSE-COUNT.
+            IF CALL-COURSE-COUNT = ZERO
+                MOVE ZERO TO STUDENT-AVERAGE
+            ELSE
+                DIVIDE STUDENT-TOTAL BY CALL-COURSE-COUNT
+                    GIVING STUDENT-AVERAGE ROUNDED
+            END-IF.
+            MOVE STUDENT-AVERAGE TO CALL-STUDENT-AVERAGE.
+            PERFORM DETERMINE-GRADE.
+            DISPLAY "STUDENT GRADE : " STUDENT-AVERAGE
+                " (" CALL-STUDENT-GRADE ")" UPON CONSOLE.
+            EXIT PROGRAM.
+
+       SUM-COURSE-AVERAGE.
+           ADD CALL-COURSE-AVERAGE (CALC-IDX) TO STUDENT-TOTAL.
+
+       DETERMINE-GRADE.
+           EVALUATE TRUE
+               WHEN STUDENT-AVERAGE >= 90
+                   MOVE "A" TO CALL-STUDENT-GRADE
+               WHEN STUDENT-AVERAGE >= 80
+                   MOVE "B" TO CALL-STUDENT-GRADE
+               WHEN STUDENT-AVERAGE >= 70
+                   MOVE "C" TO CALL-STUDENT-GRADE
+               WHEN STUDENT-AVERAGE >= 60
+                   MOVE "D" TO CALL-STUDENT-GRADE
+               WHEN OTHER
+                   MOVE "F" TO CALL-STUDENT-GRADE
+           END-EVALUATE.
+
+       END PROGRAM TP_PROJECT3_CALL.
